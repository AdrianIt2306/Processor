@@ -0,0 +1,234 @@
+      *> CONCILIACION EMPLEADOS / CLIENTES
+       identification division.
+       program-id. Concilia.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select archivo-empleados
+               assign to "data/empleados.dat"
+               organization is relative
+               access mode is sequential
+               file status is ws-estado-archivo.
+
+           select archivo-excepciones
+               assign to "data/excepciones_conciliacion.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-excepciones.
+
+       data division.
+       file section.
+       fd archivo-empleados.
+       01 registro-empleado.
+           05 emp-id          pic 9(3).
+           05 emp-nombre      pic x(20).
+           05 emp-salario     pic 9(6).
+           05 emp-depto       pic x(4).
+
+       fd archivo-excepciones.
+       01 linea-excepcion    pic x(80).
+
+       working-storage section.
+
+           exec sql include sqlca end-exec.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 hv-cust-id         PIC 9(10)  VALUE 0.
+       01 hv-cust-name       PIC X(100) VALUE SPACES.
+       01 hv-cust-last       PIC X(100) VALUE SPACES.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 ws-estado-archivo     pic xx value spaces.
+       01 ws-estado-excepciones pic xx value spaces.
+       01 ws-fin-archivo        pic x value 'N'.
+
+       01 ws-cliente-nombre-completo pic x(200) value spaces.
+
+       01 ws-total-empleados     pic 9(4) value 0.
+       01 ws-total-clientes      pic 999999999 value 0.
+       01 ws-total-coincidencias pic 999999999 value 0.
+       01 ws-total-colisiones    pic 999999999 value 0.
+
+       01 ws-cust-id-corto       pic 9(3) value 0.
+       01 ws-cust-id-valido      pic x value 'N'.
+
+      *> Tabla de empleados indexada por emp-id + 1, mismo esquema de
+      *> desplazamiento que Program1 usa para ws-id-usado.
+       01 ws-tabla-empleados.
+           05 ws-emp-tab occurs 1000 times.
+               10 ws-emp-tab-existe   pic x value 'N'.
+               10 ws-emp-tab-nombre   pic x(20).
+
+       01 ws-linea-encab-1.
+           05 filler          pic x(32) value
+              "CONCILIACION EMPLEADOS/CLIENTES".
+           05 filler          pic x(48) value spaces.
+
+       01 ws-linea-encab-2.
+           05 filler          pic x(36) value "TIPO".
+           05 filler          pic x(1)  value space.
+           05 filler          pic x(10) value "ID".
+           05 filler          pic x(1)  value space.
+           05 filler          pic x(32) value "NOMBRE".
+
+       01 ws-linea-detalle.
+           05 wld-tipo        pic x(36).
+           05 filler          pic x(1) value space.
+           05 wld-id          pic z(9)9.
+           05 filler          pic x(1) value space.
+           05 wld-nombre      pic x(32).
+
+       01 ws-linea-pie-1.
+           05 filler          pic x(17) value "TOTAL EMPLEADOS: ".
+           05 wlp-empleados   pic zzzzzzzz9.
+
+       01 ws-linea-pie-2.
+           05 filler          pic x(17) value "TOTAL CLIENTES:  ".
+           05 wlp-clientes    pic zzzzzzzz9.
+
+       01 ws-linea-pie-3.
+           05 filler          pic x(17) value "COINCIDENCIAS:   ".
+           05 wlp-coincidencias pic zzzzzzzz9.
+
+       01 ws-linea-pie-4.
+           05 filler          pic x(17) value "COLISIONES DE ID:".
+           05 wlp-colisiones  pic zzzzzzzz9.
+
+       procedure division.
+       inicio.
+           perform abrir-archivos
+           perform cargar-empleados
+           perform conciliar-clientes
+           perform escribir-pie-reporte
+           perform cerrar-archivos
+           goback.
+
+       abrir-archivos.
+           open input archivo-empleados
+           if ws-estado-archivo not = '00'
+               display "Error al abrir el archivo: " ws-estado-archivo
+               stop run
+           end-if
+
+           open output archivo-excepciones
+           if ws-estado-excepciones not = '00'
+               display "Error al abrir el archivo de excepciones: "
+                       ws-estado-excepciones
+               stop run
+           end-if
+
+           move spaces to linea-excepcion
+           write linea-excepcion from ws-linea-encab-1
+           write linea-excepcion from ws-linea-encab-2.
+
+       cargar-empleados.
+           perform until ws-fin-archivo = 'S'
+               read archivo-empleados
+                   at end
+                       move 'S' to ws-fin-archivo
+                   not at end
+                       perform agregar-empleado
+               end-read
+           end-perform.
+
+       agregar-empleado.
+           add 1 to ws-total-empleados
+           move 'Y'      to ws-emp-tab-existe(emp-id + 1)
+           move emp-nombre to ws-emp-tab-nombre(emp-id + 1).
+
+       conciliar-clientes.
+           EXEC SQL
+               DECLARE c1 CURSOR FOR
+                   SELECT cust_id, cust_name, cust_last_name
+                   FROM customers
+           END-EXEC
+
+           EXEC SQL OPEN c1 END-EXEC
+
+           if sqlcode not = 0
+               display "OPEN CURSOR SQLCODE=" sqlcode
+               stop run
+           end-if
+
+           EXEC SQL
+               FETCH c1 INTO
+                   :hv-cust-id,
+                   :hv-cust-name,
+                   :hv-cust-last
+           END-EXEC
+
+           perform until sqlcode not = 0
+               add 1 to ws-total-clientes
+               move spaces to ws-cliente-nombre-completo
+               string function trim(hv-cust-name) delimited by size
+                      " " delimited by size
+                      function trim(hv-cust-last) delimited by size
+                      into ws-cliente-nombre-completo
+               end-string
+
+               perform verificar-id-empleado
+
+               EXEC SQL
+                   FETCH c1 INTO
+                       :hv-cust-id,
+                       :hv-cust-name,
+                       :hv-cust-last
+               END-EXEC
+           end-perform
+
+           EXEC SQL CLOSE c1 END-EXEC.
+
+      *> Un cust_id solo puede coincidir con un emp-id cuando cabe en
+      *> el rango de la clave de empleados (pic 9(3)).
+       verificar-id-empleado.
+           move 'N' to ws-cust-id-valido
+           if hv-cust-id <= 999
+               move 'Y'     to ws-cust-id-valido
+               move hv-cust-id to ws-cust-id-corto
+           end-if
+
+           if ws-cust-id-valido = 'Y'
+                   and ws-emp-tab-existe(ws-cust-id-corto + 1) = 'Y'
+               if function trim(function upper-case(
+                       ws-emp-tab-nombre(ws-cust-id-corto + 1))) =
+                  function trim(function upper-case(
+                       ws-cliente-nombre-completo))
+                   perform reportar-empleado-tambien-cliente
+               else
+                   perform reportar-colision-id
+               end-if
+           end-if.
+
+       reportar-empleado-tambien-cliente.
+           add 1 to ws-total-coincidencias
+           move "EMPLEADO TAMBIEN ES CLIENTE" to wld-tipo
+           move hv-cust-id                 to wld-id
+           move ws-cliente-nombre-completo  to wld-nombre
+           write linea-excepcion from ws-linea-detalle.
+
+       reportar-colision-id.
+           add 1 to ws-total-colisiones
+           move "COLISION DE ID (NOMBRES DISTINTOS)" to wld-tipo
+           move hv-cust-id                 to wld-id
+           move ws-cliente-nombre-completo  to wld-nombre
+           write linea-excepcion from ws-linea-detalle.
+
+       escribir-pie-reporte.
+           move ws-total-empleados     to wlp-empleados
+           move ws-total-clientes      to wlp-clientes
+           move ws-total-coincidencias to wlp-coincidencias
+           move ws-total-colisiones    to wlp-colisiones
+
+           write linea-excepcion from spaces
+           write linea-excepcion from ws-linea-pie-1
+           write linea-excepcion from ws-linea-pie-2
+           write linea-excepcion from ws-linea-pie-3
+           write linea-excepcion from ws-linea-pie-4.
+
+       cerrar-archivos.
+           close archivo-empleados
+           close archivo-excepciones.
+
+       end program Concilia.
