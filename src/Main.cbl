@@ -8,10 +8,36 @@
        file-control.
            select archivo-empleados
                assign to "data/empleados.dat"
-               organization is line sequential
+               organization is relative
                access mode is sequential
+               relative key is ws-rel-key
                file status is ws-estado-archivo.
 
+           select archivo-checkpoint
+               assign to "data/empleados_checkpoint.dat"
+               organization is relative
+               access mode is random
+               relative key is ws-chk-rel-key
+               file status is ws-estado-checkpoint.
+
+           select archivo-reporte
+               assign to "data/reporte_nomina.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-reporte.
+
+           select archivo-rechazados
+               assign to "data/empleados_rechazados.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-rechazados.
+
+           select archivo-totales-reales
+               assign to "data/nomina_totales_reales.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-totales.
+
        data division.
        file section.
        fd archivo-empleados.
@@ -19,44 +45,448 @@
            05 emp-id          pic 9(3).
            05 emp-nombre      pic x(20).
            05 emp-salario     pic 9(6).
+           05 emp-depto       pic x(4).
+
+       fd archivo-reporte.
+       01 linea-reporte      pic x(80).
+
+       fd archivo-rechazados.
+       01 registro-rechazado.
+           05 rec-id          pic 9(3).
+           05 rec-nombre      pic x(20).
+           05 rec-salario     pic 9(6).
+           05 rec-motivo      pic x(20).
+
+       fd archivo-checkpoint.
+       01 registro-checkpoint.
+           05 chk-ultimo-id       pic 9(3).
+           05 filler              pic x value space.
+           05 chk-contador        pic 9(12).
+           05 filler              pic x value space.
+           05 chk-contador-rech   pic 9(12).
+           05 filler              pic x value space.
+           05 chk-total-salarios  pic 9(12).
+           05 filler              pic x value space.
+           05 chk-salario-minimo  pic 9(6).
+           05 filler              pic x value space.
+           05 chk-salario-maximo  pic 9(6).
+           05 filler              pic x value space.
+           05 chk-pagina          pic 999.
+           05 filler              pic x value space.
+           05 chk-total-deptos    pic 99.
+           05 chk-depto-tab occurs 50 times.
+               10 chk-depto-codigo    pic x(4).
+               10 filler              pic x value space.
+               10 chk-depto-subtotal  pic 9(9).
+               10 filler              pic x value space.
+
+       fd archivo-totales-reales.
+       01 registro-totales-reales.
+           05 tot-contador        pic 9(12).
+           05 filler              pic x value space.
+           05 tot-contador-rech   pic 9(12).
+           05 filler              pic x value space.
+           05 tot-total-salarios  pic 9(12).
 
        working-storage section.
        01 ws-estado-archivo   pic xx value spaces.
+       01 ws-estado-reporte   pic xx value spaces.
+       01 ws-estado-rechazados pic xx value spaces.
+       01 ws-estado-checkpoint pic xx value spaces.
+       01 ws-estado-totales   pic xx value spaces.
+       01 ws-rel-key          pic 9(4) value 0.
+       01 ws-chk-rel-key      pic 9 value 1.
+       01 ws-param-reinicio   pic x(10) value spaces.
+       01 ws-modo-reinicio    pic x value 'N'.
+       01 ws-ultimo-emp-id    pic 9(3) value 0.
        01 ws-contador         pic 999999999999 value 0.
+       01 ws-contador-rechazados pic 999999999999 value 0.
        01 ws-total-salarios   pic 999999999999 value 0.
        01 ws-fin-archivo      pic x value 'N'.
+       01 ws-motivo-rechazo   pic x(20) value spaces.
+       01 ws-salario-tope     pic 9(6) value 500000.
+
+       01 ws-tabla-deptos.
+           05 ws-depto-tab occurs 50 times.
+               10 ws-depto-tab-codigo   pic x(4).
+               10 ws-depto-tab-subtotal pic 9(9).
+       01 ws-total-deptos     pic 99 value 0.
+       01 ws-depto-idx        pic 99 value 0.
+       01 wc-max-deptos       pic 99 value 50.
+
+       01 ws-salario-minimo   pic 9(6) value 999999.
+       01 ws-salario-maximo   pic 9(6) value 0.
+       01 ws-salario-promedio pic 9(6)v99 value 0.
+       01 ws-pagina           pic 999 value 0.
+       01 ws-lineas-pagina    pic 99 value 0.
+       01 wc-max-lineas-pagina pic 99 value 20.
+
+       01 ws-fecha-formateada.
+           05 wff-yyyy        pic 9(4).
+           05 filler          pic x value "-".
+           05 wff-mm          pic 9(2).
+           05 filler          pic x value "-".
+           05 wff-dd          pic 9(2).
+
+       01 ws-linea-encab-1.
+           05 filler          pic x(17) value "REPORTE DE NOMINA".
+           05 filler          pic x(9)  value spaces.
+           05 filler          pic x(7)  value "FECHA: ".
+           05 wle-fecha       pic x(10).
+           05 filler          pic x(22) value spaces.
+           05 filler          pic x(7)  value "PAGINA ".
+           05 wle-pagina      pic zz9.
+
+       01 ws-linea-encab-2.
+           05 filler          pic x(4)  value " ID ".
+           05 filler          pic x(2)  value spaces.
+           05 filler          pic x(20) value "NOMBRE".
+           05 filler          pic x(2)  value spaces.
+           05 filler          pic x(10) value "SALARIO".
+           05 filler          pic x(2)  value spaces.
+           05 filler          pic x(4)  value "DEPT".
+
+       01 ws-linea-detalle.
+           05 wld-id          pic zz9.
+           05 filler          pic x(2)  value spaces.
+           05 wld-nombre      pic x(20).
+           05 filler          pic x(2)  value spaces.
+           05 wld-salario     pic zzz,zz9.
+           05 filler          pic x(2)  value spaces.
+           05 wld-depto       pic x(4).
+
+       01 ws-linea-subtotal-depto.
+           05 filler          pic x(16) value "SUBTOTAL DEPTO ".
+           05 wls-depto       pic x(4).
+           05 filler          pic x(2)  value ": ".
+           05 wls-subtotal    pic zzz,zzz,zz9.
+
+       01 ws-linea-pie-1.
+           05 filler          pic x(22) value "REGISTROS PROCESADOS: ".
+           05 wlp-contador    pic zzzzzzzzz9.
+
+       01 ws-linea-pie-1b.
+           05 filler          pic x(22) value "REGISTROS RECHAZADOS: ".
+           05 wlp-rechazados  pic zzzzzzzzz9.
+
+       01 ws-linea-pie-2.
+           05 filler          pic x(22) value "SALARIO MINIMO:       ".
+           05 wlp-minimo      pic zzz,zz9.
+
+       01 ws-linea-pie-3.
+           05 filler          pic x(22) value "SALARIO MAXIMO:       ".
+           05 wlp-maximo      pic zzz,zz9.
+
+       01 ws-linea-pie-4.
+           05 filler          pic x(22) value "SALARIO PROMEDIO:     ".
+           05 wlp-promedio    pic zzz,zz9.99.
 
        procedure division.
        inicio.
-           open input archivo-empleados
-           if ws-estado-archivo not = '00'
-               display "Error al abrir el archivo: " ws-estado-archivo
-               stop run
+           accept ws-param-reinicio from command-line
+           perform determinar-modo-reinicio
+           perform abrir-archivos
+
+           if ws-modo-reinicio = 'Y'
+               perform reposicionar-archivo
            end-if
 
-           display "======================================"
-           display " ID  Nombre               Salario"
-           display "======================================"
+      *> El encabezado se escribe siempre, tambien en reinicio.
+           perform escribir-encabezado
 
            perform until ws-fin-archivo = 'S'
                read archivo-empleados
                    at end
                        move 'S' to ws-fin-archivo
                    not at end
-                       add 1 to ws-contador
-                       add emp-salario to ws-total-salarios
-      *                 display emp-id " "
-      *                         emp-nombre " "
-      *                         emp-salario
+                       perform validar-registro
                end-read
            end-perform
 
+           perform escribir-subtotales-depto
+           perform escribir-pie-reporte
+           perform grabar-totales-reales
+           perform marcar-checkpoint-completo
+
            display "======================================"
            display "Registros procesados: " ws-contador
+           display "Registros rechazados: " ws-contador-rechazados
            display "Total salarios:       " ws-total-salarios
            display "======================================"
 
-           close archivo-empleados
+           perform cerrar-archivos
            goback.
 
-       end program Program1.
\ No newline at end of file
+       determinar-modo-reinicio.
+           move 'N' to ws-modo-reinicio
+           if function upper-case(ws-param-reinicio) = "REINICIAR"
+               open input archivo-checkpoint
+               if ws-estado-checkpoint = '00'
+                   move 1 to ws-chk-rel-key
+                   read archivo-checkpoint
+                       invalid key
+                           continue
+                       not invalid key
+                           if chk-ultimo-id > 0
+                               move 'Y'             to ws-modo-reinicio
+                               move chk-ultimo-id    to ws-ultimo-emp-id
+                               move chk-contador     to ws-contador
+                               move chk-contador-rech
+                                   to ws-contador-rechazados
+                               move chk-total-salarios
+                                   to ws-total-salarios
+                               move chk-salario-minimo
+                                   to ws-salario-minimo
+                               move chk-salario-maximo
+                                   to ws-salario-maximo
+                               move chk-pagina       to ws-pagina
+                               perform cargar-tabla-deptos-checkpoint
+                           end-if
+                   end-read
+                   close archivo-checkpoint
+               end-if
+           end-if.
+
+       cargar-tabla-deptos-checkpoint.
+           move chk-total-deptos to ws-total-deptos
+           perform varying ws-depto-idx from 1 by 1
+                   until ws-depto-idx > ws-total-deptos
+               move chk-depto-codigo(ws-depto-idx)
+                   to ws-depto-tab-codigo(ws-depto-idx)
+               move chk-depto-subtotal(ws-depto-idx)
+                   to ws-depto-tab-subtotal(ws-depto-idx)
+           end-perform.
+
+       reposicionar-archivo.
+           compute ws-rel-key = ws-ultimo-emp-id + 1
+           start archivo-empleados key is greater than ws-rel-key
+               invalid key
+                   move 'S' to ws-fin-archivo
+               not invalid key
+                   continue
+           end-start.
+
+       abrir-archivos.
+           open input archivo-empleados
+           if ws-estado-archivo not = '00'
+               display "Error al abrir el archivo: " ws-estado-archivo
+               stop run
+           end-if
+
+           if ws-modo-reinicio = 'Y'
+               open extend archivo-reporte
+           else
+               open output archivo-reporte
+           end-if
+           if ws-estado-reporte not = '00'
+               display "Error al abrir el reporte: " ws-estado-reporte
+               stop run
+           end-if
+
+           if ws-modo-reinicio = 'Y'
+               open extend archivo-rechazados
+           else
+               open output archivo-rechazados
+           end-if
+           if ws-estado-rechazados not = '00'
+               display "Error al abrir el archivo de rechazos: "
+                       ws-estado-rechazados
+               stop run
+           end-if
+
+           open i-o archivo-checkpoint
+           if ws-estado-checkpoint = '35'
+               open output archivo-checkpoint
+               close archivo-checkpoint
+               open i-o archivo-checkpoint
+               move spaces to registro-checkpoint
+               move 1 to ws-chk-rel-key
+               write registro-checkpoint
+           end-if
+           if ws-estado-checkpoint not = '00'
+               display "Error al abrir el checkpoint: "
+                       ws-estado-checkpoint
+               stop run
+           end-if.
+
+       validar-registro.
+           move spaces to ws-motivo-rechazo
+
+           if emp-salario is not numeric or emp-salario = 0
+               move "SALARIO INVALIDO" to ws-motivo-rechazo
+           else
+               if emp-salario > ws-salario-tope
+                   move "SALARIO EXCEDE TOPE" to ws-motivo-rechazo
+               end-if
+           end-if
+
+           if ws-motivo-rechazo = spaces
+               perform verificar-cupo-depto
+           end-if
+
+           if ws-motivo-rechazo not = spaces
+               perform rechazar-registro
+           else
+               perform procesar-registro
+           end-if
+
+      *> El checkpoint debe coincidir con el ultimo registro escrito
+      *> en reporte/rechazos, por eso se graba tras cada registro.
+           perform grabar-checkpoint.
+
+       rechazar-registro.
+           add 1 to ws-contador-rechazados
+           move emp-id      to rec-id
+           move emp-nombre  to rec-nombre
+           move emp-salario to rec-salario
+           move ws-motivo-rechazo to rec-motivo
+           write registro-rechazado.
+
+       procesar-registro.
+           perform acumular-subtotal-depto
+
+           add 1 to ws-contador
+           add emp-salario to ws-total-salarios
+
+           if emp-salario < ws-salario-minimo
+               move emp-salario to ws-salario-minimo
+           end-if
+           if emp-salario > ws-salario-maximo
+               move emp-salario to ws-salario-maximo
+           end-if
+
+           perform escribir-detalle-reporte.
+
+       grabar-checkpoint.
+           move 1 to ws-chk-rel-key
+           read archivo-checkpoint
+           move spaces                 to registro-checkpoint
+           move emp-id                to chk-ultimo-id
+           move ws-contador            to chk-contador
+           move ws-contador-rechazados to chk-contador-rech
+           move ws-total-salarios      to chk-total-salarios
+           move ws-salario-minimo      to chk-salario-minimo
+           move ws-salario-maximo      to chk-salario-maximo
+           move ws-pagina              to chk-pagina
+           move ws-total-deptos        to chk-total-deptos
+           perform varying ws-depto-idx from 1 by 1
+                   until ws-depto-idx > ws-total-deptos
+               move ws-depto-tab-codigo(ws-depto-idx)
+                   to chk-depto-codigo(ws-depto-idx)
+               move ws-depto-tab-subtotal(ws-depto-idx)
+                   to chk-depto-subtotal(ws-depto-idx)
+           end-perform
+           rewrite registro-checkpoint.
+
+       marcar-checkpoint-completo.
+           move 1 to ws-chk-rel-key
+           read archivo-checkpoint
+           move spaces to registro-checkpoint
+           move 0      to chk-ultimo-id
+           move 0      to chk-contador
+           move 0      to chk-contador-rech
+           move 0      to chk-total-salarios
+           move 0      to chk-salario-minimo
+           move 0      to chk-salario-maximo
+           move 0      to chk-pagina
+           move 0      to chk-total-deptos
+           rewrite registro-checkpoint.
+
+       grabar-totales-reales.
+           move spaces               to registro-totales-reales
+           move ws-contador          to tot-contador
+           move ws-contador-rechazados to tot-contador-rech
+           move ws-total-salarios    to tot-total-salarios
+           open output archivo-totales-reales
+           write registro-totales-reales
+           close archivo-totales-reales.
+
+       buscar-depto.
+           perform varying ws-depto-idx from 1 by 1
+                   until ws-depto-idx > ws-total-deptos
+                   or ws-depto-tab-codigo(ws-depto-idx) = emp-depto
+               continue
+           end-perform.
+
+       verificar-cupo-depto.
+           perform buscar-depto
+           if ws-depto-idx > ws-total-deptos
+                   and ws-total-deptos >= wc-max-deptos
+               move "LIMITE DE DEPTOS" to ws-motivo-rechazo
+           end-if.
+
+       acumular-subtotal-depto.
+           perform buscar-depto
+           if ws-depto-idx > ws-total-deptos
+               add 1 to ws-total-deptos
+               move ws-total-deptos to ws-depto-idx
+               move emp-depto to ws-depto-tab-codigo(ws-depto-idx)
+               move 0 to ws-depto-tab-subtotal(ws-depto-idx)
+           end-if
+           add emp-salario to ws-depto-tab-subtotal(ws-depto-idx).
+
+       escribir-subtotal-depto.
+           move ws-depto-tab-codigo(ws-depto-idx)   to wls-depto
+           move ws-depto-tab-subtotal(ws-depto-idx) to wls-subtotal
+           write linea-reporte from spaces
+           write linea-reporte from ws-linea-subtotal-depto.
+
+       escribir-subtotales-depto.
+           perform varying ws-depto-idx from 1 by 1
+                   until ws-depto-idx > ws-total-deptos
+               perform escribir-subtotal-depto
+           end-perform.
+
+       escribir-encabezado.
+           add 1 to ws-pagina
+           move ws-pagina to wle-pagina
+           move function current-date(1:4) to wff-yyyy
+           move function current-date(5:2) to wff-mm
+           move function current-date(7:2) to wff-dd
+           move ws-fecha-formateada to wle-fecha
+           move spaces to linea-reporte
+           write linea-reporte from ws-linea-encab-1
+           write linea-reporte from ws-linea-encab-2
+           move 0 to ws-lineas-pagina.
+
+       escribir-detalle-reporte.
+           if ws-lineas-pagina >= wc-max-lineas-pagina
+               perform escribir-encabezado
+           end-if
+
+           move emp-id      to wld-id
+           move emp-nombre  to wld-nombre
+           move emp-salario to wld-salario
+           move emp-depto   to wld-depto
+           write linea-reporte from ws-linea-detalle
+           add 1 to ws-lineas-pagina.
+
+       escribir-pie-reporte.
+           if ws-contador > 0
+               compute ws-salario-promedio =
+                   ws-total-salarios / ws-contador
+           else
+               move 0 to ws-salario-minimo
+               move 0 to ws-salario-promedio
+           end-if
+
+           move ws-contador           to wlp-contador
+           move ws-contador-rechazados to wlp-rechazados
+           move ws-salario-minimo    to wlp-minimo
+           move ws-salario-maximo    to wlp-maximo
+           move ws-salario-promedio  to wlp-promedio
+
+           write linea-reporte from spaces
+           write linea-reporte from ws-linea-pie-1
+           write linea-reporte from ws-linea-pie-1b
+           write linea-reporte from ws-linea-pie-2
+           write linea-reporte from ws-linea-pie-3
+           write linea-reporte from ws-linea-pie-4.
+
+       cerrar-archivos.
+           close archivo-empleados
+           close archivo-reporte
+           close archivo-rechazados
+           close archivo-checkpoint.
+
+       end program Program1.
