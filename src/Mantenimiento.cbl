@@ -0,0 +1,239 @@
+      *> MANTENIMIENTO DE EMPLEADOS
+       identification division.
+       program-id. Mantenimiento.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select archivo-empleados
+               assign to "data/empleados.dat"
+               organization is relative
+               access mode is dynamic
+               relative key is ws-rel-key
+               file status is ws-estado-archivo.
+
+           select archivo-transacciones
+               assign to "data/empleados_trans.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-trans.
+
+           select archivo-log
+               assign to "data/empleados_mantenimiento_log.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-log.
+
+       data division.
+       file section.
+       fd archivo-empleados.
+       01 registro-empleado.
+           05 emp-id          pic 9(3).
+           05 emp-nombre      pic x(20).
+           05 emp-salario     pic 9(6).
+           05 emp-depto       pic x(4).
+
+       fd archivo-transacciones.
+       01 registro-transaccion.
+           05 trans-codigo       pic x.
+           05 trans-emp-id       pic 9(3).
+           05 trans-emp-nombre   pic x(20).
+           05 trans-emp-salario  pic 9(6).
+           05 trans-emp-depto    pic x(4).
+
+       fd archivo-log.
+       01 linea-log          pic x(80).
+
+       working-storage section.
+       01 ws-estado-archivo   pic xx value spaces.
+       01 ws-estado-trans     pic xx value spaces.
+       01 ws-estado-log       pic xx value spaces.
+       01 ws-fin-trans        pic x value 'N'.
+       01 ws-rel-key          pic 9(4) value 0.
+
+       01 ws-total-altas      pic 9999 value 0.
+       01 ws-total-cambios    pic 9999 value 0.
+       01 ws-total-bajas      pic 9999 value 0.
+       01 ws-total-errores    pic 9999 value 0.
+
+       01 ws-linea-resultado.
+           05 wlr-codigo      pic x.
+           05 filler          pic x value space.
+           05 wlr-id          pic zz9.
+           05 filler          pic x value space.
+           05 wlr-resultado   pic x(40).
+
+       procedure division.
+       inicio.
+           perform abrir-archivos
+           perform procesar-transacciones
+           perform escribir-resumen
+           perform cerrar-archivos
+           goback.
+
+       abrir-archivos.
+           open i-o archivo-empleados
+           if ws-estado-archivo = '35'
+               open output archivo-empleados
+               close archivo-empleados
+               open i-o archivo-empleados
+           end-if
+           if ws-estado-archivo not = '00'
+               display "Error al abrir el archivo de empleados: "
+                       ws-estado-archivo
+               stop run
+           end-if
+
+           open input archivo-transacciones
+           if ws-estado-trans not = '00'
+               display "Error al abrir el archivo de transacciones: "
+                       ws-estado-trans
+               stop run
+           end-if
+
+           open output archivo-log
+           if ws-estado-log not = '00'
+               display "Error al abrir el archivo de log: "
+                       ws-estado-log
+               stop run
+           end-if.
+
+       procesar-transacciones.
+           perform until ws-fin-trans = 'S'
+               read archivo-transacciones
+                   at end
+                       move 'S' to ws-fin-trans
+                   not at end
+                       perform aplicar-transaccion
+               end-read
+           end-perform.
+
+       aplicar-transaccion.
+           evaluate trans-codigo
+               when 'A'
+                   perform alta-empleado
+               when 'C'
+                   perform cambio-empleado
+               when 'D'
+                   perform baja-empleado
+               when other
+                   add 1 to ws-total-errores
+                   move trans-codigo to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "CODIGO DE TRANSACCION INVALIDO"
+                       to wlr-resultado
+                   perform escribir-linea-log
+           end-evaluate.
+
+       alta-empleado.
+           move trans-emp-id     to emp-id
+           move trans-emp-nombre to emp-nombre
+           move trans-emp-salario to emp-salario
+           move trans-emp-depto  to emp-depto
+           compute ws-rel-key = emp-id + 1
+           write registro-empleado
+               invalid key
+                   add 1 to ws-total-errores
+                   move 'A' to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "ALTA RECHAZADA: ID YA EXISTE"
+                       to wlr-resultado
+                   perform escribir-linea-log
+               not invalid key
+                   add 1 to ws-total-altas
+                   move 'A' to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "ALTA APLICADA" to wlr-resultado
+                   perform escribir-linea-log
+           end-write.
+
+       cambio-empleado.
+           compute ws-rel-key = trans-emp-id + 1
+           read archivo-empleados
+               invalid key
+                   add 1 to ws-total-errores
+                   move 'C' to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "CAMBIO RECHAZADO: ID NO EXISTE"
+                       to wlr-resultado
+                   perform escribir-linea-log
+               not invalid key
+                   move trans-emp-nombre  to emp-nombre
+                   move trans-emp-salario to emp-salario
+                   move trans-emp-depto   to emp-depto
+                   rewrite registro-empleado
+                       invalid key
+                           add 1 to ws-total-errores
+                           move 'C' to wlr-codigo
+                           move trans-emp-id to wlr-id
+                           move "CAMBIO RECHAZADO: ERROR DE REESCRITURA"
+                               to wlr-resultado
+                           perform escribir-linea-log
+                       not invalid key
+                           add 1 to ws-total-cambios
+                           move 'C' to wlr-codigo
+                           move trans-emp-id to wlr-id
+                           move "CAMBIO APLICADO" to wlr-resultado
+                           perform escribir-linea-log
+                   end-rewrite
+           end-read.
+
+       baja-empleado.
+           compute ws-rel-key = trans-emp-id + 1
+           delete archivo-empleados record
+               invalid key
+                   add 1 to ws-total-errores
+                   move 'D' to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "BAJA RECHAZADA: ID NO EXISTE"
+                       to wlr-resultado
+                   perform escribir-linea-log
+               not invalid key
+                   add 1 to ws-total-bajas
+                   move 'D' to wlr-codigo
+                   move trans-emp-id to wlr-id
+                   move "BAJA APLICADA" to wlr-resultado
+                   perform escribir-linea-log
+           end-delete.
+
+       escribir-linea-log.
+           move spaces to linea-log
+           write linea-log from ws-linea-resultado.
+
+       escribir-resumen.
+           write linea-log from spaces
+           move spaces to linea-log
+           string "ALTAS APLICADAS:   " delimited by size
+                  ws-total-altas delimited by size
+                  into linea-log
+           end-string
+           write linea-log
+
+           move spaces to linea-log
+           string "CAMBIOS APLICADOS: " delimited by size
+                  ws-total-cambios delimited by size
+                  into linea-log
+           end-string
+           write linea-log
+
+           move spaces to linea-log
+           string "BAJAS APLICADAS:   " delimited by size
+                  ws-total-bajas delimited by size
+                  into linea-log
+           end-string
+           write linea-log
+
+           move spaces to linea-log
+           string "ERRORES:           " delimited by size
+                  ws-total-errores delimited by size
+                  into linea-log
+           end-string
+           write linea-log.
+
+       cerrar-archivos.
+           close archivo-empleados
+           close archivo-transacciones
+           close archivo-log.
+
+       end program Mantenimiento.
