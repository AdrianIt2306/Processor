@@ -0,0 +1,204 @@
+      *> BALANCEO DE TOTALES DE CONTROL DE NOMINA
+       identification division.
+       program-id. Balanceo.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select archivo-totales-reales
+               assign to "data/nomina_totales_reales.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-reales.
+
+           select archivo-totales-esperadas
+               assign to "data/nomina_totales_esperadas.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-esperadas.
+
+           select archivo-reporte-balanceo
+               assign to "data/reporte_balanceo.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-reporte.
+
+       data division.
+       file section.
+       fd archivo-totales-reales.
+       01 registro-totales-reales.
+           05 tot-contador        pic 9(12).
+           05 filler              pic x value space.
+           05 tot-contador-rech   pic 9(12).
+           05 filler              pic x value space.
+           05 tot-total-salarios  pic 9(12).
+
+       fd archivo-totales-esperadas.
+       01 registro-totales-esperadas.
+           05 esp-contador        pic 9(12).
+           05 filler              pic x value space.
+           05 esp-contador-rech   pic 9(12).
+           05 filler              pic x value space.
+           05 esp-total-salarios  pic 9(12).
+
+       fd archivo-reporte-balanceo.
+       01 linea-balanceo         pic x(80).
+
+       working-storage section.
+       01 ws-estado-reales       pic xx value spaces.
+       01 ws-estado-esperadas    pic xx value spaces.
+       01 ws-estado-reporte      pic xx value spaces.
+
+       01 ws-tiene-reales        pic x value 'N'.
+       01 ws-tiene-esperadas     pic x value 'N'.
+
+       01 ws-dif-contador        pic s9(12) value 0.
+       01 ws-dif-contador-rech   pic s9(12) value 0.
+       01 ws-dif-salarios        pic s9(12) value 0.
+       01 ws-estado-balance      pic x(14) value spaces.
+
+       01 ws-linea-encab.
+           05 filler          pic x(34) value
+              "BALANCEO DE TOTALES DE CONTROL".
+           05 filler          pic x(46) value spaces.
+
+       01 ws-linea-col.
+           05 filler          pic x(24) value "CONCEPTO".
+           05 filler          pic x(14) value "ESPERADO".
+           05 filler          pic x(14) value "REAL".
+           05 filler          pic x(14) value "DIFERENCIA".
+
+       01 ws-linea-dato.
+           05 wld-concepto    pic x(24).
+           05 wld-esperado    pic z(10)z9.
+           05 filler          pic x(2) value spaces.
+           05 wld-real        pic z(10)z9.
+           05 filler          pic x(2) value spaces.
+           05 wld-diferencia  pic -(11)9.
+
+       01 ws-linea-estado.
+           05 filler          pic x(19) value "ESTADO DE BALANCE: ".
+           05 wle-estado      pic x(14).
+
+       procedure division.
+       inicio.
+           perform abrir-archivos
+           perform leer-totales
+           perform comparar-totales
+           perform escribir-reporte-balanceo
+           perform mostrar-resultado
+           perform cerrar-archivos
+           goback.
+
+       abrir-archivos.
+           open input archivo-totales-reales
+           if ws-estado-reales = '00'
+               move 'Y' to ws-tiene-reales
+           else
+               if ws-estado-reales not = '35'
+                   display "Error al abrir totales reales: "
+                           ws-estado-reales
+                   stop run
+               end-if
+           end-if
+
+           open input archivo-totales-esperadas
+           if ws-estado-esperadas = '00'
+               move 'Y' to ws-tiene-esperadas
+           else
+               if ws-estado-esperadas not = '35'
+                   display "Error al abrir totales esperadas: "
+                           ws-estado-esperadas
+                   stop run
+               end-if
+           end-if
+
+           if ws-tiene-reales not = 'Y' or ws-tiene-esperadas not = 'Y'
+               display "No se puede balancear: faltan totales "
+                       "reales y/o esperadas"
+               stop run
+           end-if
+
+           open output archivo-reporte-balanceo
+           if ws-estado-reporte not = '00'
+               display "Error al abrir el reporte de balanceo: "
+                       ws-estado-reporte
+               stop run
+           end-if.
+
+       leer-totales.
+           move spaces to registro-totales-reales
+           read archivo-totales-reales
+               at end
+                   display "Archivo de totales reales vacio"
+                   stop run
+           end-read
+
+           move spaces to registro-totales-esperadas
+           read archivo-totales-esperadas
+               at end
+                   display "Archivo de totales esperadas vacio"
+                   stop run
+           end-read.
+
+       comparar-totales.
+           compute ws-dif-contador =
+               tot-contador - esp-contador
+           compute ws-dif-contador-rech =
+               tot-contador-rech - esp-contador-rech
+           compute ws-dif-salarios =
+               tot-total-salarios - esp-total-salarios
+
+      *> Los rechazos son un efecto de la calidad de los datos del
+      *> propio corrido, no un total de control que nomina/finanzas
+      *> pueda anticipar de antemano: se muestran como informacion
+      *> pero no entran en el veredicto de balanceo.
+           if ws-dif-contador = 0
+                   and ws-dif-salarios = 0
+               move "BALANCEADO"    to ws-estado-balance
+           else
+               move "DESBALANCEADO" to ws-estado-balance
+           end-if.
+
+       escribir-reporte-balanceo.
+           move spaces to linea-balanceo
+           write linea-balanceo from ws-linea-encab
+           write linea-balanceo from ws-linea-col
+
+           move "REGISTROS PROCESADOS" to wld-concepto
+           move esp-contador            to wld-esperado
+           move tot-contador            to wld-real
+           move ws-dif-contador         to wld-diferencia
+           write linea-balanceo from ws-linea-dato
+
+           move "REGISTROS RECHAZADOS" to wld-concepto
+           move esp-contador-rech       to wld-esperado
+           move tot-contador-rech       to wld-real
+           move ws-dif-contador-rech    to wld-diferencia
+           write linea-balanceo from ws-linea-dato
+
+           move "TOTAL SALARIOS"       to wld-concepto
+           move esp-total-salarios      to wld-esperado
+           move tot-total-salarios      to wld-real
+           move ws-dif-salarios         to wld-diferencia
+           write linea-balanceo from ws-linea-dato
+
+           move ws-estado-balance to wle-estado
+           write linea-balanceo from spaces
+           write linea-balanceo from ws-linea-estado.
+
+       mostrar-resultado.
+           display "======================================"
+           display "BALANCEO DE NOMINA: " ws-estado-balance
+           display "Diferencia registros:   " ws-dif-contador
+           display "Diferencia rechazados:  " ws-dif-contador-rech
+           display "Diferencia salarios:    " ws-dif-salarios
+           display "======================================".
+
+       cerrar-archivos.
+           close archivo-totales-reales
+           close archivo-totales-esperadas
+           close archivo-reporte-balanceo.
+
+       end program Balanceo.
