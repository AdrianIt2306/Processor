@@ -1,7 +1,21 @@
        identification division.
        program-id. saldos.
 
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select archivo-auditoria
+               assign to "data/saldos_auditoria.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is ws-estado-auditoria.
+
        data division.
+       file section.
+       fd archivo-auditoria.
+       01 linea-auditoria    pic x(120).
+
        working-storage section.
 
            exec sql include sqlca end-exec.
@@ -11,33 +25,117 @@
        01 hv-cust-id        PIC 9(10)  VALUE 0.
        01 hv-cust-name      PIC X(100) VALUE SPACES.
        01 hv-cust-last      PIC X(100) VALUE SPACES.
+       01 hv-cust-balance   PIC S9(9)V99 VALUE 0.
+       01 hv-cust-id-param  PIC 9(10)  VALUE 0.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01 ws-total-saldo    PIC S9(11)V99 VALUE 0.
+       01 ws-estado-auditoria pic xx value spaces.
+       01 ws-param-cust-id  pic x(10) value spaces.
+       01 ws-sentencia-actual pic x(60) value spaces.
+       01 ws-sqlcode-edit   pic -(9)9.
+
+       01 ws-fecha-hora.
+           05 wfh-yyyy        pic 9(4).
+           05 filler          pic x value "-".
+           05 wfh-mm          pic 9(2).
+           05 filler          pic x value "-".
+           05 wfh-dd          pic 9(2).
+           05 filler          pic x value " ".
+           05 wfh-hh          pic 9(2).
+           05 filler          pic x value ":".
+           05 wfh-mi          pic 9(2).
+           05 filler          pic x value ":".
+           05 wfh-ss          pic 9(2).
+
        procedure division.
        inicio.
+           accept ws-param-cust-id from command-line
+           perform abrir-auditoria
+           perform contar-clientes
+
+           if ws-param-cust-id not = spaces
+               perform consultar-cliente-individual
+           else
+               perform listar-todos-los-clientes
+           end-if
+
+           perform cerrar-auditoria
+           stop run.
+
+       abrir-auditoria.
+           open extend archivo-auditoria
+           if ws-estado-auditoria = '35'
+               open output archivo-auditoria
+           end-if
+           if ws-estado-auditoria not = '00'
+               display "Error al abrir el archivo de auditoria: "
+                       ws-estado-auditoria
+               stop run
+           end-if.
+
+       contar-clientes.
+           move "SELECT COUNT(*) FROM customers" to ws-sentencia-actual
            EXEC SQL
                SELECT COUNT(*)
                  INTO :hv-customers
                  FROM customers
            END-EXEC
+           perform registrar-si-error-sql
 
            if sqlcode not = 0
                display "Error SELECT SQLCODE=" sqlcode
                display "SQLSTATE=" sqlstate
            else
                display "CUSTOMERS totals: " hv-customers
-           end-if
+           end-if.
 
+       consultar-cliente-individual.
+           move ws-param-cust-id to hv-cust-id-param
+           move "SELECT ... FROM customers WHERE cust_id = ?"
+               to ws-sentencia-actual
+
+           EXEC SQL
+               SELECT cust_id, cust_name, cust_last_name, cust_balance
+                 INTO :hv-cust-id, :hv-cust-name, :hv-cust-last,
+                      :hv-cust-balance
+                 FROM customers
+                WHERE cust_id = :hv-cust-id-param
+           END-EXEC
+           perform registrar-si-error-sql
+
+           evaluate sqlcode
+               when 0
+                   display hv-cust-id ' |>'
+                           hv-cust-name(1:20) '<|>'
+                           hv-cust-last(1:20) '<|>'
+                           hv-cust-balance '<'
+                   display "======================================"
+                   display "SALDO TOTAL: " hv-cust-balance
+                   display "======================================"
+               when 100
+                   display "Cliente no encontrado: " ws-param-cust-id
+               when other
+                   display "Error SELECT SQLCODE=" sqlcode
+                   display "SQLSTATE=" sqlstate
+           end-evaluate.
+
+       listar-todos-los-clientes.
 
       *--- Mostrar todos los registros de customers ---*
 
+           move "DECLARE c1 CURSOR FOR SELECT ... FROM customers"
+               to ws-sentencia-actual
            EXEC SQL
                DECLARE c1 CURSOR FOR
-                   SELECT cust_id, cust_name, cust_last_name
+                   SELECT cust_id, cust_name, cust_last_name,
+                          cust_balance
                    FROM customers
            END-EXEC
 
+           move "OPEN c1" to ws-sentencia-actual
            EXEC SQL OPEN c1 END-EXEC
+           perform registrar-si-error-sql
 
            if sqlcode not = 0
                display "OPEN CURSOR SQLCODE=" sqlcode
@@ -45,31 +143,70 @@
                stop run
            end-if
 
+           move "FETCH c1" to ws-sentencia-actual
            EXEC SQL
                FETCH c1 INTO
                    :hv-cust-id,
                    :hv-cust-name,
-                   :hv-cust-last
+                   :hv-cust-last,
+                   :hv-cust-balance
            END-EXEC
+           perform registrar-si-error-sql
            display 'FETCH SQLCODE (primer fetch)=' sqlcode
-           
+
            perform until sqlcode not = 0
                if sqlcode = 0
                    display hv-cust-id ' |>'
                            hv-cust-name(1:20) '<|>'
-                           hv-cust-last(1:20) '<'
+                           hv-cust-last(1:20) '<|>'
+                           hv-cust-balance '<'
+                   add hv-cust-balance to ws-total-saldo
+                   move "FETCH c1" to ws-sentencia-actual
                    EXEC SQL
                        FETCH c1 INTO
                            :hv-cust-id,
                            :hv-cust-name,
-                           :hv-cust-last
+                           :hv-cust-last,
+                           :hv-cust-balance
                    END-EXEC
+                   perform registrar-si-error-sql
                    display 'FETCH SQLCODE=' sqlcode
                end-if
            end-perform
 
            EXEC SQL CLOSE c1 END-EXEC
 
-           stop run.
+           display "======================================"
+           display "SALDO TOTAL: " ws-total-saldo
+           display "======================================".
+
+       registrar-si-error-sql.
+           if sqlcode not = 0
+               perform formatear-fecha-hora
+               move sqlcode to ws-sqlcode-edit
+               move spaces to linea-auditoria
+               string ws-fecha-hora      delimited by size
+                      " SQLCODE="        delimited by size
+                      ws-sqlcode-edit    delimited by size
+                      " SQLSTATE="       delimited by size
+                      sqlstate           delimited by size
+                      " STMT="           delimited by size
+                      function trim(ws-sentencia-actual)
+                                         delimited by size
+                      into linea-auditoria
+               end-string
+               write linea-auditoria
+           end-if.
+
+       formatear-fecha-hora.
+           move function current-date(1:4)  to wfh-yyyy
+           move function current-date(5:2)  to wfh-mm
+           move function current-date(7:2)  to wfh-dd
+           move function current-date(9:2)  to wfh-hh
+           move function current-date(11:2) to wfh-mi
+           move function current-date(13:2) to wfh-ss.
+
+       cerrar-auditoria.
+           close archivo-auditoria.
 
-       end program saldos.
\ No newline at end of file
+       end program saldos.
